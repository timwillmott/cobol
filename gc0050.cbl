@@ -26,6 +26,10 @@
            SELECT LADSUM                   ASSIGN TO GCLADSUM.
            SELECT REGION                   ASSIGN TO GCREGION.
            SELECT REPTXT                   ASSIGN TO GCREPTXT.
+           SELECT EXCPTLST                 ASSIGN TO GCEXCPT.
+           SELECT OPTIONAL CTLCARD         ASSIGN TO GCCTLCRD.
+           SELECT CSVOUT                   ASSIGN TO GCCSVOUT.
+           SELECT HISTOUT                  ASSIGN TO GCHIST.
            SELECT LOCAUTHDIST              ASSIGN TO GCLADVSM
               ORGANIZATION indexed
               ACCESS random
@@ -49,6 +53,9 @@
       ****   DX-DX-RATE    - Death rate - covid-19
       ****   DX-LOWER-CI-C - Lower confidence limit - covid-19
       ****   DX-UPPER-CI-C - Upper confidence limit - covid-19
+      ****   DX-PERIOD     - reporting period (week-ending, yyyymmdd) ****
+      ****                   carved out of the old trailing filler   ****
+      ****                   for req 007 trend tracking               ****
       ******************************************************************
        FD  DXLAD RECORDING MODE F.
        01  D-X-LAD.
@@ -64,7 +71,8 @@
                10  DX-DC-RATE          PIC 9(4).99.
                10  DX-LOWER-CI-C       PIC 9(4).99.
                10  DX-UPPER-CI-C       PIC 9(4).99.
-           05  FILLER                  PIC X(20).
+           05  DX-PERIOD               PIC 9(8).
+           05  FILLER                  PIC X(12).
 
       ******************************************************************
       **** LADSUM - England Social Deprivation indices by LAD
@@ -97,13 +105,10 @@
 
       ******************************************************************
       **** England Administrative locations: LSOA, LAD, Region      ****
+      **** record layout shared with the GC0052 maintenance program  ****
       ******************************************************************
        FD  LOCAUTHDIST.
-       01  LAD.
-           05  L-LAD               PIC X(9).
-           05  L-LAD-NAME          PIC X(30).
-           05  L-REGION            PIC X(9).
-           05  FILLER              PIC X(32).
+           COPY GCLADRC.
 
       ******************************************************************
       **** England Administrative Regions                           ****
@@ -118,12 +123,49 @@
       **** text that appears on the last page of the report         ****
       ******************************************************************
        FD  REPTXT RECORDING MODE F.
-       01  REPORT-TEXT             PIC X(80).  
+       01  REPORT-TEXT             PIC X(80).
+
+      ******************************************************************
+      **** exception listing - LAD codes dropped from the DXLAD/     ****
+      **** LADSUM merge in A020-READ-FILES because the other file    ****
+      **** had no matching LAD code                                  ****
+      ******************************************************************
+       FD  EXCPTLST RECORDING MODE F.
+       01  EXCEPT-REC              PIC X(89).
+
+      ******************************************************************
+      **** control card - run-time parameters for GC0050             ****
+      ****   CTL-TOP-N      - size of the top/bottom N cut used on   ****
+      ****                    tables 1-6 and 1a-6a (defaults to 10   ****
+      ****                    if the card is missing or zero)        ****
+      ****   CTL-REGION     - region code to list in full on the     ****
+      ****                    region drill-down table (spaces =      ****
+      ****                    no drill-down requested)                ****
+      ******************************************************************
+       FD  CTLCARD RECORDING MODE F.
+       01  CTL-CARD-REC.
+           05  CTL-TOP-N            PIC 999.
+           05  CTL-REGION           PIC X(9).
+           05  FILLER               PIC X(68).
+
+      ******************************************************************
+      **** delimited extract of W-COMPOSITE-DATA - one row per LAD,  ****
+      **** for loading straight into a spreadsheet                   ****
+      ******************************************************************
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-REC                 PIC X(150).
+
+      ******************************************************************
+      **** history extract - one HIST-REC per LAD per run, appended   ****
+      **** run over run, read by GC0051 to track rank movement        ****
+      ******************************************************************
+       FD  HISTOUT RECORDING MODE F.
+           COPY GCHISTRC.
 
        FD  PRINT-LINE RECORDING MODE F
                       LINAGE        60.
        01  PRINT-REC.
-           05  FILLER               PIC X(89).
+           05  FILLER               PIC X(107).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -139,9 +181,12 @@
            05  WC-SUB             PIC 999  VALUE 1.
            05  WC-NUM-ENTRIES     PIC 999.
            05  WC-FIRST-METRO     PIC 999.
+           05  WC-NON-METRO-COUNT PIC 999.
+           05  WC-METRO-COUNT     PIC 999.
+           05  WC-CUTOFF-N        PIC 999  VALUE 10.
            05  WP-COUNT           PIC 99.
            05  W-LAD-FS           PIC 99.
-           05  W-PAGENO           PIC 9    VALUE 0.
+           05  W-PAGENO           PIC 99   VALUE 0.
            05  W-PROGNAME.
                10  FILLER         PIC X(8) VALUE " End of ".
                10  W-PROG-ID      PIC X(6) VALUE "GC0050".
@@ -164,6 +209,15 @@
            05  W-LAD-ERROR        PIC 9.
                88 VSAM-OK                  VALUE 0.
                88 VSAM-FILE-ERROR          VALUE 1.
+           05  W-TABLE-ERROR      PIC 9.
+               88 TABLE-OK                 VALUE 0.
+               88 TABLE-OVERFLOW           VALUE 1.
+           05  WC-MAX-ENTRIES     PIC 999  VALUE 350.
+           05  W-EXCEPT-COUNT     PIC 9(5) VALUE 0.
+           05  W-DRILL-REGION     PIC X(9) VALUE SPACES.
+           05  W-DXLAD-COUNT      PIC 9(5) VALUE 0.
+           05  W-LADSUM-COUNT     PIC 9(5) VALUE 0.
+           05  W-VSAM-ERR-COUNT   PIC 9(5) VALUE 0.
            05  W-PAGE-IND         PIC 9.
                88 TOP-OF-PAGE              VALUE 0.
                88 PAGE-OK                  VALUE 1.
@@ -174,16 +228,25 @@
       *****     the report tables                                   ****
       ******************************************************************
        01  W-COMPOSITE-DATA.
-           05 W-CD               OCCURS 228.
+      *****    sized to today's 228 English LADs plus headroom for    ****
+      *****    the next LAD boundary review - see C020-CREATE-TABLE   ****
+      *****    for the bounds check that guards this limit            ****
+           05 W-CD               OCCURS 350.
                10  WC-MNM-CODE   PIC 9.
                10  WC-LAD        PIC X(9).
                10  WC-LAD-NAME   PIC X(30).
                10  WC-REGION     PIC X(9).
                10  WC-DC         PIC 9(4).
                10  WC-DC-RATE    PIC 9(4)V99.
+               10  WC-LOWER-CI-C PIC 9(4)V99.
+               10  WC-UPPER-CI-C PIC 9(4)V99.
+               10  WC-D-A        PIC 9(4).
+               10  WC-DA-RATE    PIC 9(4)V99.
                10  WC-MDL-RANK   PIC 999.
                10  WC-EXT-RANK   PIC 999.
                10  WC-LC-RANK    PIC 999.
+               10  WC-PERIOD     PIC 9(8).
+               10  WC-OVERALL-RANK PIC 999.
 
       ******************************************************************
       *****     data are read into this table and summarised to     **** 
@@ -223,6 +286,25 @@
                "table 5 : metropolitan, top 10".
            05  W-RTAB6           PIC X(40)   VALUE
                "table 6 : metropolitan, bottom 10".
+      *****    all-cause mortality counterparts of tables 1-6         ****
+           05  W-RTAB1A          PIC X(40)   VALUE
+               "table 1a : all LADs, top 10 (all-cause)".
+           05  W-RTAB2A          PIC X(42)   VALUE
+               "table 2a : all LADs, bottom 10 (all-cause)".
+           05  W-RTAB3A          PIC X(49)   VALUE
+               "table 3a : non-metropolitan, top 10 (all-cause)".
+           05  W-RTAB4A          PIC X(52)   VALUE
+               "table 4a : non-metropolitan, bottom 10 (all-cause)".
+           05  W-RTAB5A          PIC X(43)   VALUE
+               "table 5a : metropolitan, top 10 (all-cause)".
+           05  W-RTAB6A          PIC X(46)   VALUE
+               "table 6a : metropolitan, bottom 10 (all-cause)".
+      *****    region drill-down title - region code filled in at     ****
+      *****    print time from W-DRILL-REGION                         ****
+           05  W-RTAB8.
+               10  FILLER            PIC X(10)  VALUE "table 8 : ".
+               10  WRT8-REGION       PIC X(9).
+               10  FILLER            PIC X(11)  VALUE " drill-down".
 
       *****    headers/print lines = 89ch                           ****
        01  W-HEADERS.
@@ -249,8 +331,8 @@
                   "COVID-19 Deaths by LAD with SD Index".
                10  FILLER      PIC X(16) VALUE SPACES.
                10  FILLER      PIC X(5)  VALUE "Page ".
-               10  WH2-PAGENO  PIC 9.
-               10  FILLER      PIC X(5)  VALUE " of 4".
+               10  WH2-PAGENO  PIC 99.
+               10  FILLER      PIC X(4)  VALUE SPACES.
       *****    headings for tables 1-6 (LAD summaries)              ****
            05  W-H3.
                10  FILLER      PIC X(5)   VALUE "Num  ".
@@ -266,10 +348,14 @@
                10  FILLER      PIC X(8)   VALUE "EXT Rank".
                10  FILLER      PIC XX     VALUE SPACES.
                10  FILLER      PIC X(7)   VALUE "LC Rank".
+               10  FILLER      PIC X      VALUE SPACES.
+               10  FILLER      PIC X(8)   VALUE "Lower CI".
+               10  FILLER      PIC X      VALUE SPACES.
+               10  FILLER      PIC X(8)   VALUE "Upper CI".
            05  W-H4.
                10  FILLER      PIC X(37)  VALUE ALL "=".
                10  WH4-PROG    PIC X(15)  VALUE ALL "=".
-               10  FILLER      PIC X(37)  VALUE ALL "=".
+               10  FILLER      PIC X(55)  VALUE ALL "=".
       *****    headings for region table                            ****
            05  W-H5.
                10  FILLER      PIC X(30)  VALUE " ".
@@ -319,6 +405,12 @@
                10  WP-EXT-RANK   PIC ZZ9.
                10  FILLER        PIC X(6)  VALUE SPACES.
                10  WP-LC-RANK    PIC ZZ9.
+               10  FILLER        PIC XX    VALUE SPACES.
+               10  WP-LOWER-CI   PIC Z(3)9.99.
+               10  WP-LOWER-CI-X REDEFINES WP-LOWER-CI PIC X(7).
+               10  FILLER        PIC XX    VALUE SPACES.
+               10  WP-UPPER-CI   PIC Z(3)9.99.
+               10  WP-UPPER-CI-X REDEFINES WP-UPPER-CI PIC X(7).
 
            05  W-PRINT-REGION.
                10  WPR-NAME      PIC X(30).
@@ -338,8 +430,58 @@
                10  WPR-N-BTM     PIC ZZZ9.
 
        01  W-PRINT-RECS.
-           05  W-PRINT-REC        PIC X(89).
-           05  W-PR-STORE         PIC X(89).
+           05  W-PRINT-REC        PIC X(107).
+           05  W-PR-STORE         PIC X(107).
+
+      *****    edited fields used to build a CSV row - numeric items  ****
+      *****    cannot be STRINGed directly without losing the        ****
+      *****    decimal point                                         ****
+       01  W-CSV-FIELDS.
+           05  CSV-DC-RATE-ED     PIC ZZZ9.99.
+           05  CSV-DC-ED          PIC ZZZ9.
+           05  CSV-DA-RATE-ED     PIC ZZZ9.99.
+           05  CSV-DA-ED          PIC ZZZ9.
+           05  CSV-MDL-ED         PIC ZZ9.
+           05  CSV-EXT-ED         PIC ZZ9.
+           05  CSV-LC-ED          PIC ZZ9.
+
+      *****    control totals / data quality summary, last report page ****
+       01  W-CTLTOTS-LINES.
+           05  W-CT-TITLE         PIC X(40) VALUE
+               "Control totals and data quality summary".
+           05  W-CT-LINE1.
+               10  FILLER         PIC X(21) VALUE
+                   "DXLAD records read : ".
+               10  WCT-DXLAD      PIC ZZZZ9.
+           05  W-CT-LINE2.
+               10  FILLER         PIC X(22) VALUE
+                   "LADSUM records read : ".
+               10  WCT-LADSUM     PIC ZZZZ9.
+           05  W-CT-LINE3.
+               10  FILLER         PIC X(24) VALUE
+                   "LADs matched to table : ".
+               10  WCT-MATCHED    PIC ZZZZ9.
+           05  W-CT-LINE4.
+               10  FILLER         PIC X(32) VALUE
+                   "Records rejected (exceptions) : ".
+               10  WCT-REJECTED   PIC ZZZZ9.
+           05  W-CT-LINE5.
+               10  FILLER         PIC X(23) VALUE
+                   "VSAM lookup failures : ".
+               10  WCT-VSAMERR    PIC ZZZZ9.
+           05  W-CT-REGION-LINE.
+               10  WCTR-NAME      PIC X(30).
+               10  FILLER         PIC X(5)  VALUE SPACES.
+               10  WCTR-NUM       PIC ZZZ9.
+
+      *****    one line per LAD code dropped from the merge          ****
+       01  W-EXCEPT-LINE.
+           05  WX-SOURCE          PIC X(6).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  WX-LAD             PIC X(9).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  WX-TEXT            PIC X(48)  VALUE
+               "not present on matching file - record skipped".
 
       ******************************************************************
       ******************************************************************
@@ -361,13 +503,20 @@
                UNTIL
                    (END-OF-FILES
                OR
-                   VSAM-FILE-ERROR).
+                   VSAM-FILE-ERROR
+               OR
+                   TABLE-OVERFLOW).
       *         until d-rec-count = 10.
-           IF VSAM-FILE-ERROR
-               NEXT SENTENCE
+           IF VSAM-FILE-ERROR OR TABLE-OVERFLOW
+      *****    table build aborted partway through - skip the        ****
+      *****    ranking tables (built off incomplete data) but still  ****
+      *****    report the control totals gathered so far and close   ****
+      *****    off the files cleanly                                 ****
+               MOVE WC-SUB TO WC-NUM-ENTRIES
+               PERFORM B055-PRINT-CONTROL-TOTALS
            ELSE
-               PERFORM B000-CREATE-REPORT
-               PERFORM A030-CLOSE-FILES.
+               PERFORM B000-CREATE-REPORT.
+           PERFORM A030-CLOSE-FILES.
        A999.
            STOP RUN.
       ******************************************************************
@@ -375,8 +524,9 @@
 
       *****    performed routines in main section                   ****
        A010-OPEN-FILES.
-           OPEN INPUT  DXLAD LADSUM REPTXT REGION LOCAUTHDIST.
-           OPEN OUTPUT PRINT-LINE.
+           OPEN INPUT  DXLAD LADSUM REPTXT REGION LOCAUTHDIST CTLCARD.
+           OPEN OUTPUT PRINT-LINE EXCPTLST CSVOUT.
+           OPEN EXTEND HISTOUT.
 
            PERFORM C010-SET-VARIABLES.
 
@@ -389,11 +539,11 @@
       *****
        A020-READ-FILES.
            IF DX-LAD < LD-LAD
-               PERFORM F020-READ-DXLAD
+               PERFORM A023-LOG-AND-READ-DXLAD
                    UNTIL DX-LAD >= LD-LAD
                    OR    END-OF-FILES.
            IF DX-LAD > LD-LAD
-               PERFORM F030-READ-LADSUM
+               PERFORM A024-LOG-AND-READ-LADSUM
                    UNTIL DX-LAD <= LD-LAD
                    OR    END-OF-FILES.
 
@@ -402,10 +552,31 @@
            ELSE
                IF DX-LAD = LD-LAD
                   PERFORM C020-CREATE-TABLE
-                  PERFORM F020-READ-DXLAD.
+                  PERFORM F020-READ-DXLAD
+                  PERFORM F030-READ-LADSUM.
+      *****    log the DXLAD record skipped because it has no        ****
+      *****    matching LADSUM record, then read the next one        ****
+       A023-LOG-AND-READ-DXLAD.
+           MOVE "DXLAD "  TO WX-SOURCE.
+           MOVE DX-LAD    TO WX-LAD.
+           PERFORM A025-WRITE-EXCEPTION.
+           PERFORM F020-READ-DXLAD.
+      *****    log the LADSUM record skipped because it has no       ****
+      *****    matching DXLAD record, then read the next one         ****
+       A024-LOG-AND-READ-LADSUM.
+           MOVE "LADSUM" TO WX-SOURCE.
+           MOVE LD-LAD   TO WX-LAD.
+           PERFORM A025-WRITE-EXCEPTION.
+           PERFORM F030-READ-LADSUM.
+      *****
+       A025-WRITE-EXCEPTION.
+           MOVE W-EXCEPT-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+           ADD 1 TO W-EXCEPT-COUNT.
       *****
        A030-CLOSE-FILES.
-           CLOSE DXLAD LADSUM REPTXT REGION LOCAUTHDIST PRINT-LINE.
+           CLOSE DXLAD LADSUM REPTXT REGION LOCAUTHDIST PRINT-LINE
+                 EXCPTLST CTLCARD CSVOUT HISTOUT.
 
       ******************************************************************
       *****    B section - create report from W-COMPOSITE-DATA
@@ -413,6 +584,12 @@
        B000-CREATE-REPORT SECTION.    
        B010-SORT-ALL.
            MOVE WC-SUB TO WC-NUM-ENTRIES.
+      *****    re-validate the control-card cutoff now that the real  ****
+      *****    entry count is known - WC-MAX-ENTRIES/2 at C015 time   ****
+      *****    can still be larger than this run's actual data        ****
+           IF WC-CUTOFF-N > WC-NUM-ENTRIES / 2
+               MOVE 10 TO WC-CUTOFF-N
+           END-IF.
 
       * DB011-DEBUG.
       *     if debug-on
@@ -422,13 +599,19 @@
 
       *****    sort 1 : all records                                 ****
            SORT W-CD DESCENDING WC-DC-RATE.
+      *****    record each LAD's overall covid death-rate rank for   ****
+      *****    the history extract read by GC0051 (req 007)          ****
+           PERFORM VARYING WC-SUB FROM 1 BY 1
+               UNTIL WC-SUB >= WC-NUM-ENTRIES
+               MOVE WC-SUB TO WC-OVERALL-RANK(WC-SUB)
+           END-PERFORM.
 
-       B020-TABLE-1.    
+       B020-TABLE-1.
       *****    report table 1 : all LADs, top 10                    ****
            MOVE W-RTAB1 to W-PRINT-REC.
            PERFORM F050-WRITE-PRINT-LINE.           
            MOVE 1 TO WC-SUB WP-COUNT.
-           PERFORM UNTIL WC-SUB > 10
+           PERFORM UNTIL WC-SUB > WC-CUTOFF-N
                PERFORM C030-SEARCH-REGION-TABLE
                PERFORM C040-PRINT-LAD
                ADD 1 TO WRG-A-TOP(W-REG-SUB) WC-SUB WP-COUNT
@@ -442,7 +625,7 @@
            PERFORM F050-WRITE-PRINT-LINE.
            COMPUTE WC-SUB = WC-NUM-ENTRIES - 1.
            MOVE 1 TO WP-COUNT.
-           PERFORM UNTIL WC-SUB = (WC-NUM-ENTRIES - 11)
+           PERFORM UNTIL WC-SUB = (WC-NUM-ENTRIES - WC-CUTOFF-N - 1)
                PERFORM C030-SEARCH-REGION-TABLE
                PERFORM C040-PRINT-LAD
                ADD 1 TO WRG-A-BTM(W-REG-SUB) WP-COUNT
@@ -460,6 +643,7 @@
                ADD 1 TO WC-SUB
            END-PERFORM.
            COMPUTE WC-FIRST-METRO = WC-SUB.
+           PERFORM C017-CLAMP-SUBGROUP-CUTOFF.
 
        B030-TABLE-3.
       *****    tab 2b :  non-metropolitan counties                  ****
@@ -467,7 +651,7 @@
            MOVE W-RTAB3 to W-PRINT-REC.
            PERFORM F050-WRITE-PRINT-LINE.
            MOVE 1 TO WC-SUB WP-COUNT.
-           PERFORM UNTIL WC-SUB > 10
+           PERFORM UNTIL WC-SUB > WC-CUTOFF-N
                PERFORM C030-SEARCH-REGION-TABLE
                PERFORM C040-PRINT-LAD
                ADD 1 TO WRG-N-TOP(W-REG-SUB) WC-SUB WP-COUNT
@@ -482,7 +666,7 @@
            PERFORM F050-WRITE-PRINT-LINE.           
            MOVE 1 TO WP-COUNT.
            COMPUTE WC-SUB = WC-FIRST-METRO - 1.
-           PERFORM UNTIL WC-SUB = WC-FIRST-METRO - 11
+           PERFORM UNTIL WC-SUB = WC-FIRST-METRO - WC-CUTOFF-N - 1
                PERFORM C030-SEARCH-REGION-TABLE
                PERFORM C040-PRINT-LAD
                ADD 1 TO WRG-N-BTM(W-REG-SUB) WP-COUNT
@@ -501,7 +685,7 @@
 
            MOVE 1 TO WP-COUNT.
            COMPUTE WC-SUB  =  WC-FIRST-METRO.
-           PERFORM UNTIL WC-SUB = WC-FIRST-METRO + 10
+           PERFORM UNTIL WC-SUB = WC-FIRST-METRO + WC-CUTOFF-N
                PERFORM C030-SEARCH-REGION-TABLE
                PERFORM C040-PRINT-LAD
                ADD 1 TO WRG-M-TOP(W-REG-SUB) WC-SUB WP-COUNT
@@ -516,7 +700,7 @@
 
            MOVE 1 TO WP-COUNT.
            COMPUTE WC-SUB = WC-NUM-ENTRIES - 1. 
-           PERFORM UNTIL WC-SUB = WC-NUM-ENTRIES - 11
+           PERFORM UNTIL WC-SUB = WC-NUM-ENTRIES - WC-CUTOFF-N - 1
                PERFORM C030-SEARCH-REGION-TABLE
       *         PERFORM D010-SHOW-DEBUG
                PERFORM C040-PRINT-LAD
@@ -524,7 +708,102 @@
                SUBTRACT 1 FROM WC-SUB
            END-PERFORM.
            MOVE SPACE TO W-PRINT-REC.
-           PERFORM F050-WRITE-PRINT-LINE.           
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B031-SORT-3.
+      *****    sort 3 : all records, by all-cause death rate         ****
+           SORT W-CD DESCENDING WC-DA-RATE.
+
+       B031-TABLE-1A.
+      *****    report table 1a : all LADs, top 10 (all-cause)        ****
+           MOVE W-RTAB1A to W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE 1 TO WC-SUB WP-COUNT.
+           PERFORM UNTIL WC-SUB > WC-CUTOFF-N
+               PERFORM C041-PRINT-LAD-ALLCAUSE
+               ADD 1 TO WC-SUB WP-COUNT
+           END-PERFORM.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B031-TABLE-2A.
+      *****    report table 2a: all LADs, bottom 10 (all-cause)      ****
+           MOVE W-RTAB2A to W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           COMPUTE WC-SUB = WC-NUM-ENTRIES - 1.
+           MOVE 1 TO WP-COUNT.
+           PERFORM UNTIL WC-SUB = (WC-NUM-ENTRIES - WC-CUTOFF-N - 1)
+               PERFORM C041-PRINT-LAD-ALLCAUSE
+               ADD 1 TO WP-COUNT
+               SUBTRACT 1 FROM WC-SUB
+           END-PERFORM.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B032-SORT-4.
+      *****    sort 4 : metro/non-metro, by all-cause death rate     ****
+           SORT W-CD DESCENDING WC-MNM-CODE WC-DA-RATE.
+           MOVE 1 TO WC-SUB.
+           PERFORM UNTIL WC-MNM-CODE(WC-SUB) = 1
+               ADD 1 TO WC-SUB
+           END-PERFORM.
+           COMPUTE WC-FIRST-METRO = WC-SUB.
+           PERFORM C017-CLAMP-SUBGROUP-CUTOFF.
+
+       B032-TABLE-3A.
+      *****    report table 3a: non-metro, top 10 (all-cause)        ****
+           MOVE W-RTAB3A to W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE 1 TO WC-SUB WP-COUNT.
+           PERFORM UNTIL WC-SUB > WC-CUTOFF-N
+               PERFORM C041-PRINT-LAD-ALLCAUSE
+               ADD 1 TO WC-SUB WP-COUNT
+           END-PERFORM.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B032-TABLE-4A.
+      *****    report table 4a: non-metro, bottom 10 (all-cause)     ****
+           MOVE W-RTAB4A to W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE 1 TO WP-COUNT.
+           COMPUTE WC-SUB = WC-FIRST-METRO - 1.
+           PERFORM UNTIL WC-SUB = WC-FIRST-METRO - WC-CUTOFF-N - 1
+               PERFORM C041-PRINT-LAD-ALLCAUSE
+               ADD 1 TO WP-COUNT
+               SUBTRACT 1 FROM WC-SUB
+           END-PERFORM.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B032-TABLE-5A.
+      *****    force page throw                                      ****
+           MOVE 2 TO W-PAGE-IND.
+      *****    report table 5a: metro, top 10 (all-cause)            ****
+           MOVE W-RTAB5A to W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE 1 TO WP-COUNT.
+           COMPUTE WC-SUB = WC-FIRST-METRO.
+           PERFORM UNTIL WC-SUB = WC-FIRST-METRO + WC-CUTOFF-N
+               PERFORM C041-PRINT-LAD-ALLCAUSE
+               ADD 1 TO WC-SUB WP-COUNT
+           END-PERFORM.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B032-TABLE-6A.
+      *****    report table 6a: metro, bottom 10 (all-cause)         ****
+           MOVE W-RTAB6A to W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE 1 TO WP-COUNT.
+           COMPUTE WC-SUB = WC-NUM-ENTRIES - 1.
+           PERFORM UNTIL WC-SUB = WC-NUM-ENTRIES - WC-CUTOFF-N - 1
+               PERFORM C041-PRINT-LAD-ALLCAUSE
+               ADD 1 TO WP-COUNT
+               SUBTRACT 1 FROM WC-SUB
+           END-PERFORM.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
 
        B040-TABLE-7.
       *****    tab 3 : by region                                    ****
@@ -544,9 +823,76 @@
            MOVE SPACE TO W-PRINT-REC.
            PERFORM F050-WRITE-PRINT-LINE.
            MOVE "* London: no datasets available" to W-PRINT-REC.
-           PERFORM F050-WRITE-PRINT-LINE.           
+           PERFORM F050-WRITE-PRINT-LINE.
+
+       B045-WRITE-CSV-EXTRACT.
+      *****    machine-readable extract of W-CD, one row per LAD      ****
+      *****    WC-NUM-ENTRIES is WC-SUB as left by the build loop,    ****
+      *****    i.e. one past the last populated entry - bound is      ****
+      *****    exclusive, same convention B040-TABLE-7 already uses   ****
+           PERFORM F080-WRITE-CSV-HEADER.
+           PERFORM VARYING WC-SUB FROM 1 BY 1
+               UNTIL WC-SUB >= WC-NUM-ENTRIES
+               PERFORM F090-WRITE-CSV-ROW
+           END-PERFORM.
 
-       B050-LAST-PAGE.    
+       B046-WRITE-HISTORY.
+      *****    append one history row per LAD for GC0051 trend        ****
+      *****    tracking - GCHIST must stay sorted by HIST-LAD within  ****
+      *****    each run's batch (GC0051 sorts across the whole file   ****
+      *****    itself to restore LAD/period order across runs)        ****
+      *****    unused W-CD slots beyond WC-NUM-ENTRIES default to     ****
+      *****    SPACES, which sorts *before* every real LAD code in    ****
+      *****    ascending order - set them to HIGH-VALUES first so     ****
+      *****    they still land after the real, populated entries      ****
+           MOVE WC-NUM-ENTRIES TO WC-SUB.
+           PERFORM UNTIL WC-SUB > WC-MAX-ENTRIES
+               MOVE HIGH-VALUES TO WC-LAD(WC-SUB)
+               ADD 1 TO WC-SUB
+           END-PERFORM.
+           SORT W-CD ASCENDING WC-LAD.
+      *****    WC-NUM-ENTRIES is one past the last populated entry -  ****
+      *****    exclusive bound, same convention B040-TABLE-7 uses     ****
+           PERFORM VARYING WC-SUB FROM 1 BY 1
+               UNTIL WC-SUB >= WC-NUM-ENTRIES
+               PERFORM F100-WRITE-HISTORY-ROW
+           END-PERFORM.
+
+       B047-REGION-DRILLDOWN.
+      *****    table 8 : every LAD in the control-card-requested      ****
+      *****    region, in covid death-rate rank order, not just      ****
+      *****    whichever of them landed in the national top/bottom N ****
+           IF W-DRILL-REGION = SPACES
+               NEXT SENTENCE
+           ELSE
+      *****    unused W-CD slots beyond WC-NUM-ENTRIES default their  ****
+      *****    rank to zero, which sorts *before* every real rank in  ****
+      *****    ascending order - set them above the highest possible  ****
+      *****    rank first so they still land after the real entries   ****
+               MOVE WC-NUM-ENTRIES TO WC-SUB
+               PERFORM UNTIL WC-SUB > WC-MAX-ENTRIES
+                   MOVE 999 TO WC-OVERALL-RANK(WC-SUB)
+                   ADD 1 TO WC-SUB
+               END-PERFORM
+               SORT W-CD ASCENDING WC-OVERALL-RANK
+               MOVE W-DRILL-REGION TO WRT8-REGION
+               MOVE W-RTAB8        TO W-PRINT-REC
+               PERFORM F050-WRITE-PRINT-LINE
+               MOVE 1 TO WP-COUNT
+      *****    WC-NUM-ENTRIES is one past the last populated entry -  ****
+      *****    exclusive bound, same convention B040-TABLE-7 uses     ****
+               PERFORM VARYING WC-SUB FROM 1 BY 1
+                   UNTIL WC-SUB >= WC-NUM-ENTRIES
+                   IF WC-REGION(WC-SUB) = W-DRILL-REGION
+                       PERFORM C040-PRINT-LAD
+                       ADD 1 TO WP-COUNT
+                   END-IF
+               END-PERFORM
+               MOVE SPACE TO W-PRINT-REC
+               PERFORM F050-WRITE-PRINT-LINE
+           END-IF.
+
+       B050-LAST-PAGE.
       *****    print report final page from REPTXT                  ****
            MOVE 2 TO W-PAGE-IND. 
            PERFORM F070-PRINT-REPTXT
@@ -555,6 +901,61 @@
            MOVE W-H4       TO W-PRINT-REC.
            PERFORM F050-WRITE-PRINT-LINE.
 
+       B055-PRINT-CONTROL-TOTALS.
+      *****    control totals / data quality summary - trailing page ****
+      *****    this is plain text, not a LAD table, so it gets its own ****
+      *****    H1/H2/H4 header block and skips W-H3 (the LAD table    ****
+      *****    column headings) - same convention F070-PRINT-REPTXT   ****
+      *****    already uses for its own non-tabular trailing page     ****
+           ADD 1 TO W-PAGENO.
+           MOVE W-PAGENO TO WH2-PAGENO.
+           MOVE W-H1 TO W-PRINT-REC.
+           WRITE PRINT-REC FROM W-PRINT-REC
+               AFTER ADVANCING PAGE.
+           MOVE W-H2       TO W-PRINT-REC.
+           WRITE PRINT-REC FROM W-PRINT-REC.
+           MOVE W-H4       TO W-PRINT-REC.
+           WRITE PRINT-REC FROM W-PRINT-REC.
+           MOVE SPACES     TO W-PRINT-REC.
+           WRITE PRINT-REC FROM W-PRINT-REC.
+           MOVE 1 TO W-PAGE-IND.
+
+           MOVE W-CT-TITLE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+           MOVE W-DXLAD-COUNT    TO WCT-DXLAD.
+           MOVE W-CT-LINE1       TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE W-LADSUM-COUNT   TO WCT-LADSUM.
+           MOVE W-CT-LINE2       TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+      *****    WC-NUM-ENTRIES is one past the last populated entry -  ****
+      *****    the true matched count is one less                    ****
+           COMPUTE WCT-MATCHED = WC-NUM-ENTRIES - 1.
+           MOVE W-CT-LINE3       TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE W-EXCEPT-COUNT   TO WCT-REJECTED.
+           MOVE W-CT-LINE4       TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE W-VSAM-ERR-COUNT TO WCT-VSAMERR.
+           MOVE W-CT-LINE5       TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+
+           MOVE SPACE TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE "Records matched by region :" TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+           MOVE 1 TO W-REG-SUB.
+           PERFORM UNTIL W-REG-SUB > 9
+               MOVE WRG-NAME(W-REG-SUB) TO WCTR-NAME
+               MOVE WRG-NUM(W-REG-SUB)  TO WCTR-NUM
+               MOVE W-CT-REGION-LINE    TO W-PRINT-REC
+               PERFORM F050-WRITE-PRINT-LINE
+               ADD 1 TO W-REG-SUB
+           END-PERFORM.
+
       ******************************************************************
       *****    C section: set variables,                            ****
       *****               create table W-COMPOSITE-DATA,            ****
@@ -565,8 +966,9 @@
        C000 SECTION.
        C010-SET-VARIABLES.
            MOVE 0 TO W-EOF-FLAGS W-EOF-REG-FLAG
-                     W-LAD-ERROR W-PAGE-IND 
-                     WP-REGION-FLAG W-EOF-RPTXT-FLAG.
+                     W-LAD-ERROR W-PAGE-IND
+                     WP-REGION-FLAG W-EOF-RPTXT-FLAG
+                     W-TABLE-ERROR.
            ADD  1 TO W-LAD-FS.
 
            MOVE W-PROG-ID TO WH1-PROG-ID.
@@ -578,8 +980,56 @@
            MOVE W-YYYYMMDD (7:2)           TO WH1-DD.
            MOVE W-YYYYMMDD (5:2)           TO WH1-DM.
            MOVE W-YYYYMMDD (1:4)           TO WH1-DY.
+
+           PERFORM C015-READ-CONTROL-CARD.
+      *****
+       C015-READ-CONTROL-CARD.
+      *****    top/bottom N for tables 1-6/1a-6a and the region to    ****
+      *****    drill down on, read from GCCTLCRD - defaults apply if ****
+      *****    the card is missing, blank or zero                    ****
+           READ CTLCARD
+               AT END
+                   NEXT SENTENCE
+               NOT AT END
+                   IF CTL-TOP-N NOT NUMERIC OR CTL-TOP-N = 0
+                      OR CTL-TOP-N > WC-MAX-ENTRIES / 2
+                       CONTINUE
+                   ELSE
+                       MOVE CTL-TOP-N TO WC-CUTOFF-N
+                   END-IF
+                   MOVE CTL-REGION TO W-DRILL-REGION
+           END-READ.
+      *****
+       C017-CLAMP-SUBGROUP-CUTOFF.
+      *****    tables 3/4/5/6 and 3a-6a walk WC-CUTOFF-N entries into  ****
+      *****    the non-metro/metro subgroups either side of           ****
+      *****    WC-FIRST-METRO, which can each be far smaller than the ****
+      *****    overall WC-NUM-ENTRIES/2 bound already applied to      ****
+      *****    WC-CUTOFF-N - reclamp against the smaller of the two   ****
+      *****    subgroup sizes so WC-SUB can never walk past either    ****
+      *****    subgroup's own entries                                ****
+           COMPUTE WC-NON-METRO-COUNT = WC-FIRST-METRO - 1.
+           COMPUTE WC-METRO-COUNT = WC-NUM-ENTRIES - WC-FIRST-METRO + 1.
+           IF WC-NON-METRO-COUNT < WC-METRO-COUNT
+               IF WC-CUTOFF-N > WC-NON-METRO-COUNT
+                   MOVE WC-NON-METRO-COUNT TO WC-CUTOFF-N
+               END-IF
+           ELSE
+               IF WC-CUTOFF-N > WC-METRO-COUNT
+                   MOVE WC-METRO-COUNT TO WC-CUTOFF-N
+               END-IF
+           END-IF.
       *****
        C020-CREATE-TABLE.
+           IF WC-SUB > WC-MAX-ENTRIES
+               DISPLAY "W-CD TABLE FULL AT " WC-MAX-ENTRIES " ENTRIES"
+               DISPLAY "RUN STOPPED - CHECK LOCAUTHDIST FOR A LAD"
+               DISPLAY "BOUNDARY CHANGE AND RESIZE W-CD"
+               MOVE 1 TO W-TABLE-ERROR
+           ELSE
+               PERFORM C021-BUILD-TABLE-ENTRY.
+      *****
+       C021-BUILD-TABLE-ENTRY.
            MOVE DX-LAD TO L-LAD.
            PERFORM F040-READ-LOCAUTHDIST.
 
@@ -587,11 +1037,16 @@
            MOVE L-LAD       TO WC-LAD(WC-SUB).
            MOVE L-LAD-NAME  TO WC-LAD-NAME(WC-SUB).
            MOVE L-REGION    TO WC-REGION(WC-SUB).
-           MOVE DX-D-C      TO WC-DC(WC-SUB).
-           MOVE DX-DC-RATE  TO WC-DC-RATE(WC-SUB).
+           MOVE DX-D-C        TO WC-DC(WC-SUB).
+           MOVE DX-DC-RATE    TO WC-DC-RATE(WC-SUB).
+           MOVE DX-LOWER-CI-C TO WC-LOWER-CI-C(WC-SUB).
+           MOVE DX-UPPER-CI-C TO WC-UPPER-CI-C(WC-SUB).
+           MOVE DX-D-A      TO WC-D-A(WC-SUB).
+           MOVE DX-DA-RATE  TO WC-DA-RATE(WC-SUB).
            MOVE LD-MDL-RANK TO WC-MDL-RANK(WC-SUB).
            MOVE LD-EXT-RANK TO WC-EXT-RANK(WC-SUB).
            MOVE LD-LC-RANK  TO WC-LC-RANK(WC-SUB).
+           MOVE DX-PERIOD   TO WC-PERIOD(WC-SUB).
            ADD 1            TO WC-SUB.
       *****
        C030-SEARCH-REGION-TABLE.
@@ -609,6 +1064,26 @@
            MOVE WC-MDL-RANK(WC-SUB) TO WP-MDL-RANK.
            MOVE WC-EXT-RANK(WC-SUB) TO WP-EXT-RANK.
            MOVE WC-LC-RANK(WC-SUB)  TO WP-LC-RANK.
+           MOVE WC-LOWER-CI-C(WC-SUB) TO WP-LOWER-CI.
+           MOVE WC-UPPER-CI-C(WC-SUB) TO WP-UPPER-CI.
+           MOVE W-PRINT-LAD         TO W-PRINT-REC.
+           PERFORM F050-WRITE-PRINT-LINE.
+      *****    same line layout as C040-PRINT-LAD, but sourced from   ****
+      *****    the all-cause death fields instead of the covid ones; ****
+      *****    no CI data is shown for the all-cause line            ****
+       C041-PRINT-LAD-ALLCAUSE.
+           MOVE WP-COUNT            TO WP-L-COUNT.
+           MOVE WC-LAD-NAME(WC-SUB) TO WP-LAD-NAME.
+           MOVE WC-D-A(WC-SUB)      TO WP-DC.
+           MOVE WC-DA-RATE(WC-SUB)  TO WP-DC-RATE.
+           MOVE WC-MDL-RANK(WC-SUB) TO WP-MDL-RANK.
+           MOVE WC-EXT-RANK(WC-SUB) TO WP-EXT-RANK.
+           MOVE WC-LC-RANK(WC-SUB)  TO WP-LC-RANK.
+      *****    no CI data exists for all-cause - blank via the        ****
+      *****    alphanumeric redefinition, not a fabricated zero-width ****
+      *****    interval (GnuCOBOL rejects MOVE SPACES straight to a   ****
+      *****    numeric-edited item)                                  ****
+           MOVE SPACES              TO WP-LOWER-CI-X WP-UPPER-CI-X.
            MOVE W-PRINT-LAD         TO W-PRINT-REC.
            PERFORM F050-WRITE-PRINT-LINE.
 
@@ -680,11 +1155,15 @@
 
        F020-READ-DXLAD.
            READ DXLAD
-               AT END MOVE 1 TO W-EOF-FLAGS.
+               AT END MOVE 1 TO W-EOF-FLAGS
+               NOT AT END ADD 1 TO W-DXLAD-COUNT
+           END-READ.
 
        F030-READ-LADSUM.
            READ LADSUM
-               AT END MOVE 1 TO W-EOF-FLAGS.
+               AT END MOVE 1 TO W-EOF-FLAGS
+               NOT AT END ADD 1 TO W-LADSUM-COUNT
+           END-READ.
 
        F040-READ-LOCAUTHDIST.
            READ LOCAUTHDIST RECORD
@@ -693,6 +1172,7 @@
                    DISPLAY "INVALID KEY ON GCLADVSM = " L-LAD
                    DISPLAY "ERROR CODE = " W-LAD-FS
                    MOVE 1 TO W-LAD-ERROR
+                   ADD 1 TO W-VSAM-ERR-COUNT
            END-READ.
       *****    print-related paragraphs                             ****
        F050-WRITE-PRINT-LINE.
@@ -769,3 +1249,56 @@
                PERFORM F050-WRITE-PRINT-LINE
            END-READ.
 
+       F080-WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-REC.
+           STRING
+               "LAD,LAD Name,Region,Covid Rate,Covid Deaths,"
+                                               DELIMITED BY SIZE
+               "All-Cause Rate,All-Cause Deaths,MDL Rank,"
+                                               DELIMITED BY SIZE
+               "EXT Rank,LC Rank"              DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+
+       F090-WRITE-CSV-ROW.
+           MOVE WC-DC-RATE(WC-SUB) TO CSV-DC-RATE-ED.
+           MOVE WC-DC(WC-SUB)      TO CSV-DC-ED.
+           MOVE WC-DA-RATE(WC-SUB) TO CSV-DA-RATE-ED.
+           MOVE WC-D-A(WC-SUB)     TO CSV-DA-ED.
+           MOVE WC-MDL-RANK(WC-SUB) TO CSV-MDL-ED.
+           MOVE WC-EXT-RANK(WC-SUB) TO CSV-EXT-ED.
+           MOVE WC-LC-RANK(WC-SUB)  TO CSV-LC-ED.
+           MOVE SPACES TO CSV-REC.
+           STRING
+               FUNCTION TRIM(WC-LAD(WC-SUB))      DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WC-LAD-NAME(WC-SUB)) DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WC-REGION(WC-SUB))   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-DC-RATE-ED)      DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-DC-ED)           DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-DA-RATE-ED)      DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-DA-ED)           DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-MDL-ED)          DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-EXT-ED)          DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-LC-ED)           DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+
+       F100-WRITE-HISTORY-ROW.
+           MOVE WC-PERIOD(WC-SUB)       TO HIST-PERIOD.
+           MOVE WC-LAD(WC-SUB)          TO HIST-LAD.
+           MOVE WC-LAD-NAME(WC-SUB)     TO HIST-LAD-NAME.
+           MOVE WC-DC-RATE(WC-SUB)      TO HIST-DC-RATE.
+           MOVE WC-OVERALL-RANK(WC-SUB) TO HIST-DC-RANK.
+           WRITE HIST-REC.
+
