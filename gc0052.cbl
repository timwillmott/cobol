@@ -0,0 +1,238 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GC0052.
+       AUTHOR.        Tim Willmott.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      ******************************************************************
+      **** Maintenance program for LOCAUTHDIST (GCLADVSM), the LAD   ****
+      **** and Region lookup used by GC0050.  Reads a transaction    ****
+      **** file of add/change/delete requests against L-LAD and      ****
+      **** applies them to the VSAM file keyed on L-LAD, so a LAD    ****
+      **** boundary change or a name correction no longer needs an   ****
+      **** off-line file reload.                                     ****
+      ****                                                            ****
+      **** transaction record layout (GCLADTXN) - fixed, one per     ****
+      **** line:                                                     ****
+      ****   TX-ACTION    - A = add, C = change, D = delete          ****
+      ****   TX-LAD       - L-LAD key value                          ****
+      ****   TX-LAD-NAME  - new/changed L-LAD-NAME (A/C only)        ****
+      ****   TX-REGION    - new/changed L-REGION    (A/C only)       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LADTXN                   ASSIGN TO GCLADTXN.
+           SELECT LADRPT                   ASSIGN TO GCLADRPT.
+           SELECT LOCAUTHDIST              ASSIGN TO GCLADVSM
+              ORGANIZATION indexed
+              ACCESS random
+              RECORD KEY  L-LAD
+              FILE STATUS W-LAD-FS.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+      ******************************************************************
+      **** LOCAUTHDIST maintenance transactions                      ****
+      ******************************************************************
+       FD  LADTXN RECORDING MODE F.
+       01  LAD-TXN.
+           05  TX-ACTION               PIC X.
+               88  TX-ADD                      VALUE "A".
+               88  TX-CHANGE                   VALUE "C".
+               88  TX-DELETE                   VALUE "D".
+           05  TX-LAD                  PIC X(9).
+           05  TX-LAD-NAME             PIC X(30).
+           05  TX-REGION               PIC X(9).
+           05  FILLER                  PIC X(40).
+
+      ******************************************************************
+      **** transaction result report                                 ****
+      ******************************************************************
+       FD  LADRPT RECORDING MODE F.
+       01  LAD-RPT-REC                 PIC X(80).
+
+      ******************************************************************
+      **** England Administrative locations: LSOA, LAD, Region       ****
+      **** same record layout GC0050 reads this VSAM file with       ****
+      ******************************************************************
+       FD  LOCAUTHDIST.
+           COPY GCLADRC.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  W-PGM-VARIABLES.
+           05  W-LAD-FS               PIC 99.
+           05  W-EOF-FLAG             PIC 9    VALUE 0.
+               88  END-OF-TXN                  VALUE 1.
+           05  W-TXN-READ             PIC 9(5) VALUE 0.
+           05  W-TXN-ADDED            PIC 9(5) VALUE 0.
+           05  W-TXN-CHANGED          PIC 9(5) VALUE 0.
+           05  W-TXN-DELETED          PIC 9(5) VALUE 0.
+           05  W-TXN-REJECTED         PIC 9(5) VALUE 0.
+
+       01  W-RPT-LINE.
+           05  WR-ACTION              PIC X(8).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WR-LAD                 PIC X(9).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WR-RESULT              PIC X(40).
+
+       01  W-TOTALS-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               "Transactions read : ".
+           05  WT-READ                PIC ZZZZ9.
+           05  FILLER                 PIC X(21) VALUE
+               "  added/changed/del: ".
+           05  WT-ADDED               PIC ZZZZ9.
+           05  FILLER                 PIC X     VALUE "/".
+           05  WT-CHANGED             PIC ZZZZ9.
+           05  FILLER                 PIC X     VALUE "/".
+           05  WT-DELETED             PIC ZZZZ9.
+           05  FILLER                 PIC X(11) VALUE
+               "  rejected ".
+           05  WT-REJECTED            PIC ZZZZ9.
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       A000 SECTION.
+       A001.
+           PERFORM A010-OPEN-FILES.
+           PERFORM A020-READ-TXN.
+           PERFORM B010-APPLY-TRANSACTION
+               UNTIL END-OF-TXN.
+           PERFORM B020-WRITE-TOTALS.
+           PERFORM A030-CLOSE-FILES.
+       A999.
+           STOP RUN.
+      ******************************************************************
+
+       A010-OPEN-FILES.
+           OPEN INPUT  LADTXN.
+           OPEN OUTPUT LADRPT.
+           OPEN I-O    LOCAUTHDIST.
+
+       A020-READ-TXN.
+           READ LADTXN
+               AT END MOVE 1 TO W-EOF-FLAG
+               NOT AT END ADD 1 TO W-TXN-READ
+           END-READ.
+
+       A030-CLOSE-FILES.
+           CLOSE LADTXN LADRPT LOCAUTHDIST.
+
+      ******************************************************************
+      **** B section : apply one transaction, then read the next     ****
+      ******************************************************************
+       B000 SECTION.
+       B010-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TX-ADD
+                   PERFORM C010-ADD-LAD
+               WHEN TX-CHANGE
+                   PERFORM C020-CHANGE-LAD
+               WHEN TX-DELETE
+                   PERFORM C030-DELETE-LAD
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WR-ACTION
+                   MOVE TX-LAD    TO WR-LAD
+                   MOVE "rejected - invalid TX-ACTION code"
+                                  TO WR-RESULT
+                   PERFORM C040-WRITE-RESULT
+                   ADD 1 TO W-TXN-REJECTED
+           END-EVALUATE.
+           PERFORM A020-READ-TXN.
+
+       B020-WRITE-TOTALS.
+           MOVE SPACES        TO LAD-RPT-REC.
+           WRITE LAD-RPT-REC.
+           MOVE W-TXN-READ     TO WT-READ.
+           MOVE W-TXN-ADDED    TO WT-ADDED.
+           MOVE W-TXN-CHANGED  TO WT-CHANGED.
+           MOVE W-TXN-DELETED  TO WT-DELETED.
+           MOVE W-TXN-REJECTED TO WT-REJECTED.
+           MOVE W-TOTALS-LINE  TO LAD-RPT-REC.
+           WRITE LAD-RPT-REC.
+
+      ******************************************************************
+      **** C section : add/change/delete against GCLADVSM            ****
+      ******************************************************************
+       C000 SECTION.
+       C010-ADD-LAD.
+           MOVE SPACES      TO LAD.
+           MOVE TX-LAD      TO L-LAD.
+           MOVE TX-LAD-NAME TO L-LAD-NAME.
+           MOVE TX-REGION   TO L-REGION.
+           WRITE LAD
+               INVALID KEY
+                   MOVE "ADD"    TO WR-ACTION
+                   MOVE TX-LAD   TO WR-LAD
+                   STRING "rejected - LAD already on file, FS="
+                          W-LAD-FS DELIMITED BY SIZE INTO WR-RESULT
+                   PERFORM C040-WRITE-RESULT
+                   ADD 1 TO W-TXN-REJECTED
+               NOT INVALID KEY
+                   MOVE "ADD"    TO WR-ACTION
+                   MOVE TX-LAD   TO WR-LAD
+                   MOVE "added"  TO WR-RESULT
+                   PERFORM C040-WRITE-RESULT
+                   ADD 1 TO W-TXN-ADDED
+           END-WRITE.
+
+       C020-CHANGE-LAD.
+           MOVE TX-LAD TO L-LAD.
+           READ LOCAUTHDIST
+               INVALID KEY
+                   MOVE "CHANGE"  TO WR-ACTION
+                   MOVE TX-LAD    TO WR-LAD
+                   STRING "rejected - LAD not on file, FS="
+                          W-LAD-FS DELIMITED BY SIZE INTO WR-RESULT
+                   PERFORM C040-WRITE-RESULT
+                   ADD 1 TO W-TXN-REJECTED
+               NOT INVALID KEY
+                   MOVE TX-LAD-NAME TO L-LAD-NAME
+                   MOVE TX-REGION   TO L-REGION
+                   REWRITE LAD
+                       INVALID KEY
+                           MOVE "CHANGE" TO WR-ACTION
+                           MOVE TX-LAD   TO WR-LAD
+                           STRING "rejected - rewrite failed, FS="
+                                  W-LAD-FS DELIMITED BY SIZE
+                                  INTO WR-RESULT
+                           PERFORM C040-WRITE-RESULT
+                           ADD 1 TO W-TXN-REJECTED
+                       NOT INVALID KEY
+                           MOVE "CHANGE" TO WR-ACTION
+                           MOVE TX-LAD   TO WR-LAD
+                           MOVE "changed" TO WR-RESULT
+                           PERFORM C040-WRITE-RESULT
+                           ADD 1 TO W-TXN-CHANGED
+                   END-REWRITE
+           END-READ.
+
+       C030-DELETE-LAD.
+           MOVE TX-LAD TO L-LAD.
+           DELETE LOCAUTHDIST RECORD
+               INVALID KEY
+                   MOVE "DELETE" TO WR-ACTION
+                   MOVE TX-LAD   TO WR-LAD
+                   STRING "rejected - LAD not on file, FS="
+                          W-LAD-FS DELIMITED BY SIZE INTO WR-RESULT
+                   PERFORM C040-WRITE-RESULT
+                   ADD 1 TO W-TXN-REJECTED
+               NOT INVALID KEY
+                   MOVE "DELETE" TO WR-ACTION
+                   MOVE TX-LAD   TO WR-LAD
+                   MOVE "deleted" TO WR-RESULT
+                   PERFORM C040-WRITE-RESULT
+                   ADD 1 TO W-TXN-DELETED
+           END-DELETE.
+
+       C040-WRITE-RESULT.
+           MOVE W-RPT-LINE TO LAD-RPT-REC.
+           WRITE LAD-RPT-REC.
