@@ -0,0 +1,216 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GC0051.
+       AUTHOR.        Tim Willmott.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      ******************************************************************
+      **** Trend tracking companion to GC0050.  Reads the GCHIST      ****
+      **** history extract that GC0050 appends to on every run (one   ****
+      **** HIST-REC per LAD per period, sorted by HIST-LAD then       ****
+      **** HIST-PERIOD ascending) and control-breaks on HIST-LAD to   ****
+      **** compare a LAD's covid death-rate rank period over period.  ****
+      **** Any LAD whose rank moves by more than the run-time         ****
+      **** threshold between two consecutive periods is reported as   ****
+      **** a mover.                                                   ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTIN                   ASSIGN TO GCHIST.
+           SELECT SORT-WORK                ASSIGN TO GCHSWK.
+           SELECT HISTSRT                  ASSIGN TO GCHSRT.
+           SELECT OPTIONAL TRNCARD         ASSIGN TO GCTRNCRD.
+           SELECT TRNRPT                   ASSIGN TO GCTRNRPT.
+
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+      ******************************************************************
+      **** history extract written by GC0050 - GC0050 only appends    ****
+      **** each run's batch (sorted within itself by HIST-LAD), so    ****
+      **** the file as a whole is not guaranteed sorted across runs.  ****
+      **** HISTIN is the raw, as-appended file; it is never opened    ****
+      **** directly, only read by the SORT below.                    ****
+      ******************************************************************
+       FD  HISTIN RECORDING MODE F.
+       01  HISTIN-REC                  PIC X(76).
+
+      ******************************************************************
+      **** sort work file - restores HIST-LAD/HIST-PERIOD order       ****
+      **** across every run's batch on GCHIST before GC0051's         ****
+      **** control break relies on same-LAD records being adjacent    ****
+      ******************************************************************
+       SD  SORT-WORK.
+       01  SW-REC.
+           05  SW-PERIOD                PIC 9(8).
+           05  SW-LAD                   PIC X(9).
+           05  SW-LAD-NAME              PIC X(30).
+           05  SW-DC-RATE               PIC 9(4)V99.
+           05  SW-DC-RANK               PIC 999.
+           05  FILLER                   PIC X(20).
+
+      ******************************************************************
+      **** GCHIST resorted by HIST-LAD then HIST-PERIOD ascending -   ****
+      **** this is what the rest of the program reads                 ****
+      ******************************************************************
+       FD  HISTSRT RECORDING MODE F.
+           COPY GCHISTRC.
+
+      ******************************************************************
+      **** control card - run-time parameters for GC0051              ****
+      ****   CTL-THRESHOLD - minimum rank movement between periods    ****
+      ****                   that is reported as a mover (defaults    ****
+      ****                   to 5 if the card is missing or zero)      ****
+      ******************************************************************
+       FD  TRNCARD RECORDING MODE F.
+       01  TRN-CARD-REC.
+           05  CTL-THRESHOLD        PIC 999.
+           05  FILLER               PIC X(77).
+
+      ******************************************************************
+      **** trend report - one line per LAD whose rank moved more      ****
+      **** than the threshold between two consecutive periods         ****
+      ******************************************************************
+       FD  TRNRPT RECORDING MODE F.
+       01  TRN-RPT-REC              PIC X(100).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  W-PGM-VARIABLES.
+           05  W-EOF-FLAG             PIC 9    VALUE 0.
+               88  END-OF-HIST                VALUE 1.
+           05  W-RECS-READ            PIC 9(5) VALUE 0.
+           05  W-MOVERS-FOUND         PIC 9(5) VALUE 0.
+           05  W-THRESHOLD            PIC 999  VALUE 5.
+           05  W-PREV-LAD             PIC X(9) VALUE SPACES.
+           05  W-PREV-LAD-NAME        PIC X(30) VALUE SPACES.
+           05  W-PREV-RANK            PIC 999  VALUE 0.
+           05  W-PREV-PERIOD          PIC 9(8) VALUE 0.
+           05  W-RANK-DELTA           PIC S999 VALUE 0.
+
+       01  W-HDG-LINE.
+           05  FILLER                 PIC X(9)  VALUE "LAD".
+           05  FILLER                 PIC X(31) VALUE "LAD Name".
+           05  FILLER                 PIC X(10) VALUE "Period".
+           05  FILLER                 PIC X(6)  VALUE "Rank".
+           05  FILLER                 PIC X(10) VALUE "Period".
+           05  FILLER                 PIC X(6)  VALUE "Rank".
+           05  FILLER                 PIC X(6)  VALUE "Move".
+
+       01  W-DTL-LINE.
+           05  WD-LAD                 PIC X(9).
+           05  FILLER                 PIC X     VALUE SPACE.
+           05  WD-LAD-NAME            PIC X(30).
+           05  FILLER                 PIC X     VALUE SPACE.
+           05  WD-PREV-PERIOD         PIC 9(8).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-PREV-RANK           PIC ZZ9.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-CURR-PERIOD         PIC 9(8).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-CURR-RANK           PIC ZZ9.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-DELTA               PIC -ZZ9.
+
+       01  W-TOTALS-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               "History rows read : ".
+           05  WT-READ                PIC ZZZZ9.
+           05  FILLER                 PIC X(18) VALUE
+               "  movers found : ".
+           05  WT-MOVERS              PIC ZZZZ9.
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       A000 SECTION.
+       A001.
+           PERFORM A010-OPEN-FILES.
+           PERFORM A020-READ-HISTORY.
+           PERFORM B010-PROCESS-HISTORY
+               UNTIL END-OF-HIST.
+           PERFORM B020-WRITE-TOTALS.
+           PERFORM A030-CLOSE-FILES.
+       A999.
+           STOP RUN.
+      ******************************************************************
+
+       A010-OPEN-FILES.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-LAD SW-PERIOD
+               USING HISTIN
+               GIVING HISTSRT.
+           OPEN INPUT  HISTSRT TRNCARD.
+           OPEN OUTPUT TRNRPT.
+           PERFORM C010-READ-CONTROL-CARD.
+           MOVE W-HDG-LINE TO TRN-RPT-REC.
+           WRITE TRN-RPT-REC.
+
+       A020-READ-HISTORY.
+           READ HISTSRT
+               AT END MOVE 1 TO W-EOF-FLAG
+               NOT AT END ADD 1 TO W-RECS-READ
+           END-READ.
+
+       A030-CLOSE-FILES.
+           CLOSE HISTSRT TRNCARD TRNRPT.
+
+      ******************************************************************
+      **** B section : control break on HIST-LAD, compare rank to    ****
+      **** the previous period on file for the same LAD               ****
+      ******************************************************************
+       B000 SECTION.
+       B010-PROCESS-HISTORY.
+           IF HIST-LAD NOT = W-PREV-LAD
+               CONTINUE
+           ELSE
+               COMPUTE W-RANK-DELTA =
+                   W-PREV-RANK - HIST-DC-RANK
+               IF FUNCTION ABS(W-RANK-DELTA) > W-THRESHOLD
+                   PERFORM C020-WRITE-MOVER
+               END-IF
+           END-IF.
+           MOVE HIST-LAD      TO W-PREV-LAD.
+           MOVE HIST-LAD-NAME TO W-PREV-LAD-NAME.
+           MOVE HIST-DC-RANK  TO W-PREV-RANK.
+           MOVE HIST-PERIOD   TO W-PREV-PERIOD.
+           PERFORM A020-READ-HISTORY.
+
+       B020-WRITE-TOTALS.
+           MOVE SPACES        TO TRN-RPT-REC.
+           WRITE TRN-RPT-REC.
+           MOVE W-RECS-READ    TO WT-READ.
+           MOVE W-MOVERS-FOUND TO WT-MOVERS.
+           MOVE W-TOTALS-LINE  TO TRN-RPT-REC.
+           WRITE TRN-RPT-REC.
+
+      ******************************************************************
+      **** C section : control card and mover report line             ****
+      ******************************************************************
+       C000 SECTION.
+       C010-READ-CONTROL-CARD.
+           READ TRNCARD
+               AT END CONTINUE
+               NOT AT END
+                   IF CTL-THRESHOLD NOT NUMERIC OR CTL-THRESHOLD = 0
+                       CONTINUE
+                   ELSE
+                       MOVE CTL-THRESHOLD TO W-THRESHOLD
+                   END-IF
+           END-READ.
+
+       C020-WRITE-MOVER.
+           MOVE W-PREV-LAD      TO WD-LAD.
+           MOVE W-PREV-LAD-NAME TO WD-LAD-NAME.
+           MOVE W-PREV-PERIOD   TO WD-PREV-PERIOD.
+           MOVE W-PREV-RANK     TO WD-PREV-RANK.
+           MOVE HIST-PERIOD     TO WD-CURR-PERIOD.
+           MOVE HIST-DC-RANK    TO WD-CURR-RANK.
+           MOVE W-RANK-DELTA    TO WD-DELTA.
+           MOVE W-DTL-LINE      TO TRN-RPT-REC.
+           WRITE TRN-RPT-REC.
+           ADD 1 TO W-MOVERS-FOUND.
