@@ -0,0 +1,10 @@
+      ******************************************************************
+      **** England Administrative locations: LSOA, LAD, Region      ****
+      **** shared record layout for GCLADVSM - used by GC0050        ****
+      **** (read-only lookup) and GC0052 (maintenance)                ****
+      ******************************************************************
+       01  LAD.
+           05  L-LAD               PIC X(9).
+           05  L-LAD-NAME          PIC X(30).
+           05  L-REGION            PIC X(9).
+           05  FILLER              PIC X(32).
