@@ -0,0 +1,16 @@
+      ******************************************************************
+      **** composite LAD data history extract (GCHIST) - one record  ****
+      **** per LAD per GC0050 run, appended run over run so GC0051   ****
+      **** can track how a LAD's COVID death-rate rank moves between ****
+      **** periods.  Written by GC0050, read by GC0051.               ****
+      **** Must be kept sorted by HIST-LAD then HIST-PERIOD ascending ****
+      **** ahead of GC0051, the same way DXLAD/LADSUM are kept sorted ****
+      **** by LAD ahead of GC0050.                                    ****
+      ******************************************************************
+       01  HIST-REC.
+           05  HIST-PERIOD             PIC 9(8).
+           05  HIST-LAD                PIC X(9).
+           05  HIST-LAD-NAME           PIC X(30).
+           05  HIST-DC-RATE            PIC 9(4)V99.
+           05  HIST-DC-RANK            PIC 999.
+           05  FILLER                  PIC X(20).
